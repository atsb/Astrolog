@@ -0,0 +1,158 @@
+      **********************************************************
+      *
+      *  ASTRONOMY LOGGING SOFTWARE
+      *
+      *  MODULE NAME: ASTR2CSV.COB
+      *
+      *  DESCRIPTIVE
+      *         NAME: CSV EXPORT OF ASTROLOG.LOG
+      *
+      *  FUNCTION:
+      *  THIS MODULE READS ASTROLOGFILE AND WRITES ONE COMMA
+      *  DELIMITED ROW PER SIGHTING TO ASTROLOG.CSV, WITH A HEADER
+      *  ROW NAMING THE COLUMNS, SO THE LOG CAN BE HANDED TO A
+      *  SPREADSHEET OR PLANETARIUM PACKAGE.
+      *
+      *  LOGIC:
+      *     (1) OPEN ASTROLOGFILE FOR INPUT, CSVFILE FOR OUTPUT
+      *     (2) WRITE THE CSV HEADER ROW
+      *     (3) READ EACH SIGHTING AND WRITE IT AS A CSV ROW
+      *     (4) END-PROGRAM
+      *
+      *  DATE
+      * DD-MMM-YYYY MODIFICATION DESCRIPTION
+      * ----------- ------------------------
+      * 09-AUG-2026 CREATION OF SOFTWARE
+      * 09-AUG-2026 FIXED THE HEADER ROW BUILD - STRINGing CSV-RECORD
+      *             INTO ITSELF DELIMITED BY SIZE CONSUMED ALL 250
+      *             PADDED BYTES BEFORE THE SECOND LITERAL COULD BE
+      *             APPENDED, SO "SEEING" WAS TRUNCATED TO "SEEIN"
+      *             AND THE "EQUIPMENT" COLUMN NEVER APPEARED.
+      * 09-AUG-2026 ADDED MOVE SPACES TO CSV-RECORD BEFORE EACH STRING
+      *             (HEADER AND EXPORT-ROW) - STRING ONLY OVERWRITES
+      *             THE BYTES IT PRODUCES, SO A ROW SHORTER THAN THE
+      *             ONE BEFORE IT WAS LEAVING THE PRIOR ROW'S TRAILING
+      *             TEXT IN THE OUTPUT PAST THE NEW ROW'S END.
+      * 09-AUG-2026 WIDENED CSV-RECORD TO PIC X(260) - THE WORST CASE
+      *             ROW (EVERY AL- FIELD FILLED EDGE-TO-EDGE, SO TRIM
+      *             REMOVES NOTHING) IS 251 BYTES, ONE MORE THAN THE
+      *             OLD PIC X(250) COULD HOLD, AND STRING WITH NO ON
+      *             OVERFLOW CLAUSE SILENTLY DROPS WHATEVER DOESN'T FIT.
+      **********************************************************
+      **********************************************************
+      * IDENTIFICATION DIVISION
+      **********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     ASTR2CSV.
+       AUTHOR.         ATSB
+       DATE-WRITTEN.   09/08/2026.
+      **********************************************************
+      * ENVIRONMENT DIVISION
+      **********************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+	   INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ASTROLOGFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS AL-KEY
+           ALTERNATE RECORD KEY IS AL-OBJECT WITH DUPLICATES
+           FILE STATUS IS FILESTATUS.
+
+           SELECT CSVFILE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS CSVFILESTATUS.
+      **********************************************************
+      * DATA DIVISION
+      **********************************************************
+       DATA DIVISION.
+	   FILE SECTION.
+       FD ASTROLOGFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "ASTROLOG.LOG".
+       COPY ASTRLOG.
+
+       FD CSVFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "ASTROLOG.CSV".
+       01 CSV-RECORD PIC X(260).
+
+       WORKING-STORAGE SECTION.
+           01 FILESTATUS       PIC 9(2).
+           01 CSVFILESTATUS    PIC 9(2).
+           01 EOF-SWITCH       PIC A(1) VALUE "N".
+               88 END-OF-FILE  VALUE "Y".
+           01 ROW-COUNT        PIC 9(5) VALUE ZERO.
+      **********************************************************
+      * PROCEDURE DIVISION
+      **********************************************************
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           DISPLAY '-----------------------------------'
+           DISPLAY '   ASTRONOMY LOG CSV EXPORT UTILITY  '
+           DISPLAY '-----------------------------------'
+           OPEN INPUT ASTROLOGFILE
+           IF FILESTATUS IS NOT EQUAL ZERO
+               DISPLAY 'UNABLE TO OPEN ASTROLOG.LOG - STATUS: '
+                   FILESTATUS
+               GO TO PROGRAM-STOP
+           END-IF
+
+           OPEN OUTPUT CSVFILE
+           IF CSVFILESTATUS IS NOT EQUAL ZERO
+               DISPLAY 'UNABLE TO OPEN ASTROLOG.CSV - STATUS: '
+                   CSVFILESTATUS
+               CLOSE ASTROLOGFILE
+               GO TO PROGRAM-STOP
+           END-IF
+
+           MOVE SPACES TO CSV-RECORD
+           STRING
+               'OBJECT,DATETIMEYR,CONSTELLATION,COMPASS,LOCATION,'
+                   DELIMITED BY SIZE
+               'SEEING,EQUIPMENT' DELIMITED BY SIZE
+               INTO CSV-RECORD
+           END-STRING
+           WRITE CSV-RECORD
+
+           PERFORM EXPORT-ROW THRU EXPORT-ROW-EXIT
+               UNTIL END-OF-FILE
+
+           CLOSE ASTROLOGFILE.
+           CLOSE CSVFILE.
+           DISPLAY 'ROWS EXPORTED: ' ROW-COUNT
+           GO TO PROGRAM-STOP.
+
+      *-----------------------------------------------------------
+      * EXPORT-ROW READS ONE SIGHTING AND WRITES IT AS A COMMA
+      * DELIMITED, DOUBLE-QUOTED CSV ROW.
+      *-----------------------------------------------------------
+       EXPORT-ROW.
+           READ ASTROLOGFILE NEXT RECORD
+               AT END
+                   SET END-OF-FILE TO TRUE
+                   GO TO EXPORT-ROW-EXIT
+           END-READ.
+
+           MOVE SPACES TO CSV-RECORD
+           STRING
+               '"' FUNCTION TRIM(AL-OBJECT)   '",'  DELIMITED BY SIZE
+               AL-DATETIMEYR                  ','   DELIMITED BY SIZE
+               '"' FUNCTION TRIM(AL-CONST)    '",'  DELIMITED BY SIZE
+               '"' FUNCTION TRIM(AL-COMPASS)  '",'  DELIMITED BY SIZE
+               '"' FUNCTION TRIM(AL-LOCATION) '",'  DELIMITED BY SIZE
+               '"' FUNCTION TRIM(AL-SEEING)   '",'  DELIMITED BY SIZE
+               '"' FUNCTION TRIM(AL-EQUIP)    '"'   DELIMITED BY SIZE
+               INTO CSV-RECORD
+           END-STRING
+           WRITE CSV-RECORD
+           ADD 1 TO ROW-COUNT.
+       EXPORT-ROW-EXIT.
+           EXIT.
+
+       PROGRAM-STOP.
+           STOP RUN.
