@@ -0,0 +1,315 @@
+      **********************************************************
+      *
+      *  ASTRONOMY LOGGING SOFTWARE
+      *
+      *  MODULE NAME: ASTRBAT.COB
+      *
+      *  DESCRIPTIVE
+      *         NAME: BATCH LOAD OF OBSERVATIONS INTO ASTROLOG.LOG
+      *
+      *  FUNCTION:
+      *  THIS MODULE IS A JCL-DRIVEN BATCH COMPANION TO ASTROLOG20.
+      *  IT READS A TRANSACTION FILE OF OBJECT/DATE/CONSTELLATION/
+      *  COMPASS/LOCATION RECORDS (ONE OBSERVATION PER RECORD, SAME
+      *  FIVE FIELDS ASTROLOG20 PROMPTS FOR INTERACTIVELY) AND WRITES
+      *  EACH ONE TO ASTROLOGFILE WITHOUT ANY OPERATOR INTERACTION,
+      *  SO A WHOLE OBSERVING TRIP CAN BE LOADED IN ONE RUN.
+      *
+      *  LOGIC:
+      *     (1) OPEN TRANFILE FOR INPUT, ASTROLOGFILE FOR I-O
+      *     (2) READ EACH TRANSACTION RECORD
+      *     (3) VALIDATE THE DATE - SKIP AND REPORT BAD RECORDS
+      *     (4) WRITE THE RECORD TO ASTROLOGFILE
+      *     (5) PRINT A LOAD SUMMARY AND END-PROGRAM
+      *
+      *  DATE
+      * DD-MMM-YYYY MODIFICATION DESCRIPTION
+      * ----------- ------------------------
+      * 09-AUG-2026 CREATION OF SOFTWARE
+      * 09-AUG-2026 ADDED TRAN-SEEING AND TRAN-EQUIP TO MATCH THE
+      *             SEEINGVAL/EQUIPVAL FIELDS ADDED TO ASTROLOG20
+      * 09-AUG-2026 OPEN I-O ASTROLOGFILE NO LONGER TREATS EVERY
+      *             NONZERO FILE STATUS AS "FILE DOESN'T EXIST YET" -
+      *             ONLY STATUS 35 FALLS THROUGH TO OPEN OUTPUT.  ANY
+      *             OTHER STATUS ABORTS THE RUN AND IS APPENDED TO
+      *             ASTROLOG.ERR (LOG-IO-ERROR), MATCHING ASTROLOG20.
+      * 09-AUG-2026 THE CLOSES OF TRANFILE AND ASTROLOGFILE IN
+      *             PROGRAM-BEGIN NOW CHECK FILESTATUS AND LOG THROUGH
+      *             LOG-IO-ERROR ON FAILURE, MATCHING THE CLOSE OF
+      *             ASTROLOGFILE IN ASTROLOG20.
+      * 09-AUG-2026 LOG-IO-ERROR'S OWN WRITE AND CLOSE OF ERRORFILE
+      *             NOW CHECK ERRFILESTATUS AND DISPLAY ON FAILURE,
+      *             MATCHING THE SAME FIX MADE TO ASTROLOG20'S COPY OF
+      *             THIS PARAGRAPH.
+      **********************************************************
+      **********************************************************
+      * IDENTIFICATION DIVISION
+      **********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     ASTRBAT.
+       AUTHOR.         ATSB
+       DATE-WRITTEN.   09/08/2026.
+      **********************************************************
+      * ENVIRONMENT DIVISION
+      **********************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+	   INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANFILE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS TRANFILESTATUS.
+
+           SELECT ASTROLOGFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS AL-KEY
+           ALTERNATE RECORD KEY IS AL-OBJECT WITH DUPLICATES
+           FILE STATUS IS FILESTATUS.
+
+           SELECT ERRORFILE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ERRFILESTATUS.
+      **********************************************************
+      * DATA DIVISION
+      **********************************************************
+       DATA DIVISION.
+	   FILE SECTION.
+       FD TRANFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "ASTRTRAN.DAT".
+       01 TRAN-RECORD.
+           05 TRAN-OBJECT      PIC X(30).
+           05 TRAN-DATETIMEYR  PIC 9(8).
+           05 TRAN-DATE-BRKDN REDEFINES TRAN-DATETIMEYR.
+               10 DTY-YEAR     PIC 9(4).
+               10 DTY-MONTH    PIC 9(2).
+               10 DTY-DAY      PIC 9(2).
+           05 TRAN-CONST       PIC X(50).
+           05 TRAN-COMPASS     PIC X(15).
+           05 TRAN-LOCATION    PIC X(50).
+           05 TRAN-SEEING      PIC X(30).
+           05 TRAN-EQUIP       PIC X(50).
+
+       FD ASTROLOGFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "ASTROLOG.LOG".
+       COPY ASTRLOG.
+
+       FD ERRORFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "ASTROLOG.ERR".
+       01 ERROR-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           01 TRANFILESTATUS   PIC 9(2).
+           01 FILESTATUS       PIC 9(2).
+           01 TRAN-EOF-SWITCH  PIC A(1) VALUE "N".
+               88 TRAN-END-OF-FILE VALUE "Y".
+
+           01 ERRFILESTATUS    PIC 9(2).
+           01 ERR-STATUS-CODE  PIC 9(2).
+           01 ERR-MESSAGE-TEXT PIC X(40).
+           01 ERR-LINE.
+               05 ERRLI-DATE      PIC 9(8).
+               05 FILLER          PIC X(1) VALUE SPACE.
+               05 ERRLI-TIME      PIC 9(8).
+               05 FILLER          PIC X(1) VALUE SPACE.
+               05 ERRLI-STATUS    PIC X(8) VALUE "STATUS: ".
+               05 ERRLI-STATUS-VAL PIC 9(2).
+               05 FILLER          PIC X(1) VALUE SPACE.
+               05 ERRLI-MESSAGE   PIC X(40).
+
+           01 MONTH-DAYS-TABLE VALUE '312831303130313130313031'.
+               05 MONTH-DAYS   PIC 9(2) OCCURS 12 TIMES.
+           01 MAX-DAY-VAL       PIC 9(2).
+           01 DT-QUOTIENT        PIC 9(4).
+           01 DT-REM4            PIC 9(4).
+           01 DT-REM100          PIC 9(4).
+           01 DT-REM400          PIC 9(4).
+           01 DATE-SWITCH       PIC A(1).
+               88 DATE-IS-VALID     VALUE "Y".
+               88 DATE-NOT-VALID    VALUE "N".
+
+           01 READ-COUNT        PIC 9(5) VALUE ZERO.
+           01 LOADED-COUNT      PIC 9(5) VALUE ZERO.
+           01 REJECTED-COUNT    PIC 9(5) VALUE ZERO.
+      **********************************************************
+      * PROCEDURE DIVISION
+      **********************************************************
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           DISPLAY '-----------------------------------'
+           DISPLAY '   ASTRONOMY LOGGING - BATCH LOAD    '
+           DISPLAY '-----------------------------------'
+           OPEN INPUT TRANFILE
+           IF TRANFILESTATUS IS NOT EQUAL ZERO
+               DISPLAY 'UNABLE TO OPEN TRANSACTION FILE - STATUS: '
+                   TRANFILESTATUS
+               GO TO PROGRAM-STOP
+           END-IF
+
+           OPEN I-O ASTROLOGFILE.
+               IF FILESTATUS = "35"
+                   OPEN OUTPUT ASTROLOGFILE
+                   IF FILESTATUS IS NOT EQUAL ZERO
+                       MOVE FILESTATUS TO ERR-STATUS-CODE
+                       MOVE "UNABLE TO CREATE ASTROLOG.LOG"
+                           TO ERR-MESSAGE-TEXT
+                       PERFORM LOG-IO-ERROR THRU LOG-IO-ERROR-EXIT
+                       CLOSE TRANFILE
+                       GO TO PROGRAM-STOP
+                   END-IF
+               ELSE
+                   IF FILESTATUS IS NOT EQUAL ZERO
+                       MOVE FILESTATUS TO ERR-STATUS-CODE
+                       MOVE "UNABLE TO OPEN ASTROLOG.LOG"
+                           TO ERR-MESSAGE-TEXT
+                       PERFORM LOG-IO-ERROR THRU LOG-IO-ERROR-EXIT
+                       CLOSE TRANFILE
+                       GO TO PROGRAM-STOP
+                   END-IF
+               END-IF.
+
+           PERFORM LOAD-TRANSACTION THRU LOAD-TRANSACTION-EXIT
+               UNTIL TRAN-END-OF-FILE
+
+           CLOSE TRANFILE.
+           IF TRANFILESTATUS IS NOT EQUAL ZERO
+               MOVE TRANFILESTATUS TO ERR-STATUS-CODE
+               MOVE "UNABLE TO CLOSE TRANSACTION FILE"
+                   TO ERR-MESSAGE-TEXT
+               PERFORM LOG-IO-ERROR THRU LOG-IO-ERROR-EXIT
+           END-IF
+           CLOSE ASTROLOGFILE.
+           IF FILESTATUS IS NOT EQUAL ZERO
+               MOVE FILESTATUS TO ERR-STATUS-CODE
+               MOVE "UNABLE TO CLOSE ASTROLOG.LOG" TO ERR-MESSAGE-TEXT
+               PERFORM LOG-IO-ERROR THRU LOG-IO-ERROR-EXIT
+           END-IF
+
+           DISPLAY ' '
+           DISPLAY 'TRANSACTIONS READ    : ' READ-COUNT
+           DISPLAY 'OBSERVATIONS LOADED  : ' LOADED-COUNT
+           DISPLAY 'TRANSACTIONS REJECTED: ' REJECTED-COUNT
+           GO TO PROGRAM-STOP.
+
+      *-----------------------------------------------------------
+      * LOAD-TRANSACTION READS ONE TRANSACTION RECORD, VALIDATES
+      * THE DATE, AND WRITES A GOOD RECORD ON THROUGH TO
+      * ASTROLOGFILE.  BAD DATES AND DUPLICATE KEYS ARE COUNTED AS
+      * REJECTS AND THE LOAD MOVES ON TO THE NEXT TRANSACTION.
+      *-----------------------------------------------------------
+       LOAD-TRANSACTION.
+           READ TRANFILE
+               AT END
+                   SET TRAN-END-OF-FILE TO TRUE
+                   GO TO LOAD-TRANSACTION-EXIT
+           END-READ.
+           ADD 1 TO READ-COUNT
+
+           SET DATE-IS-VALID TO TRUE
+           PERFORM VALIDATE-DATE THRU VALIDATE-DATE-EXIT
+           IF DATE-NOT-VALID
+               ADD 1 TO REJECTED-COUNT
+               DISPLAY 'REJECTED - BAD DATE: ' TRAN-OBJECT
+                   ' ' TRAN-DATETIMEYR
+               GO TO LOAD-TRANSACTION-EXIT
+           END-IF
+
+           MOVE TRAN-DATETIMEYR TO AL-DATETIMEYR
+           MOVE TRAN-OBJECT     TO AL-OBJECT
+           MOVE TRAN-CONST      TO AL-CONST
+           MOVE TRAN-COMPASS    TO AL-COMPASS
+           MOVE TRAN-LOCATION   TO AL-LOCATION
+           MOVE TRAN-SEEING     TO AL-SEEING
+           MOVE TRAN-EQUIP      TO AL-EQUIP
+           WRITE AL-RECORD
+               INVALID KEY
+                   ADD 1 TO REJECTED-COUNT
+                   DISPLAY 'REJECTED - ALREADY LOGGED: ' TRAN-OBJECT
+                       ' ' TRAN-DATETIMEYR
+               NOT INVALID KEY
+                   ADD 1 TO LOADED-COUNT
+           END-WRITE.
+       LOAD-TRANSACTION-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      * VALIDATE-DATE CHECKS THAT DTY-MONTH IS 01-12 AND THAT
+      * DTY-DAY IS A VALID DAY FOR THAT MONTH, ALLOWING FOR
+      * 29 FEBRUARY IN LEAP YEARS.
+      *-----------------------------------------------------------
+       VALIDATE-DATE.
+           SET DATE-IS-VALID TO TRUE
+           IF DTY-MONTH < 1 OR DTY-MONTH > 12
+               SET DATE-NOT-VALID TO TRUE
+               GO TO VALIDATE-DATE-EXIT
+           END-IF
+           MOVE MONTH-DAYS(DTY-MONTH) TO MAX-DAY-VAL
+           IF DTY-MONTH = 2
+               PERFORM CHECK-LEAP-YEAR THRU CHECK-LEAP-YEAR-EXIT
+           END-IF
+           IF DTY-DAY < 1 OR DTY-DAY > MAX-DAY-VAL
+               SET DATE-NOT-VALID TO TRUE
+           END-IF.
+       VALIDATE-DATE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      * CHECK-LEAP-YEAR RAISES MAX-DAY-VAL TO 29 WHEN DTY-YEAR IS A
+      * LEAP YEAR (DIVISIBLE BY 4, EXCEPT CENTURY YEARS NOT ALSO
+      * DIVISIBLE BY 400).
+      *-----------------------------------------------------------
+       CHECK-LEAP-YEAR.
+           DIVIDE DTY-YEAR BY 4   GIVING DT-QUOTIENT REMAINDER DT-REM4
+           DIVIDE DTY-YEAR BY 100 GIVING DT-QUOTIENT REMAINDER DT-REM100
+           DIVIDE DTY-YEAR BY 400 GIVING DT-QUOTIENT REMAINDER DT-REM400
+           IF DT-REM4 = 0 AND (DT-REM100 NOT = 0 OR DT-REM400 = 0)
+               MOVE 29 TO MAX-DAY-VAL
+           END-IF.
+       CHECK-LEAP-YEAR-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      * LOG-IO-ERROR REPORTS AN I/O FAILURE TO THE OPERATOR AND
+      * APPENDS IT TO ASTROLOG.ERR.  CALLERS MOVE THE FAILING FILE
+      * STATUS TO ERR-STATUS-CODE AND A SHORT DESCRIPTION TO
+      * ERR-MESSAGE-TEXT BEFORE PERFORMING THIS PARAGRAPH.
+      *-----------------------------------------------------------
+       LOG-IO-ERROR.
+           DISPLAY '*** I/O ERROR *** ' ERR-MESSAGE-TEXT
+               ' - FILE STATUS: ' ERR-STATUS-CODE
+           ACCEPT ERRLI-DATE FROM DATE YYYYMMDD
+           ACCEPT ERRLI-TIME FROM TIME
+           MOVE ERR-STATUS-CODE TO ERRLI-STATUS-VAL
+           MOVE ERR-MESSAGE-TEXT TO ERRLI-MESSAGE
+
+           OPEN EXTEND ERRORFILE.
+               IF ERRFILESTATUS = "35"
+                   OPEN OUTPUT ERRORFILE
+               END-IF.
+           IF ERRFILESTATUS IS NOT EQUAL ZERO
+               DISPLAY '*** UNABLE TO WRITE ASTROLOG.ERR - STATUS: '
+                   ERRFILESTATUS
+               GO TO LOG-IO-ERROR-EXIT
+           END-IF
+           WRITE ERROR-RECORD FROM ERR-LINE.
+           IF ERRFILESTATUS IS NOT EQUAL ZERO
+               DISPLAY '*** WRITE FAILED ON ASTROLOG.ERR - STATUS: '
+                   ERRFILESTATUS
+           END-IF
+           CLOSE ERRORFILE.
+           IF ERRFILESTATUS IS NOT EQUAL ZERO
+               DISPLAY '*** UNABLE TO CLOSE ASTROLOG.ERR - STATUS: '
+                   ERRFILESTATUS
+           END-IF.
+       LOG-IO-ERROR-EXIT.
+           EXIT.
+
+       PROGRAM-STOP.
+           STOP RUN.
