@@ -19,6 +19,57 @@
       * DD-MMM-YYYY MODIFICATION DESCRIPTION
       * ----------- ------------------------
       * 20-OCT-2020 CREATION OF SOFTWARE
+      * 09-AUG-2026 ASTROLOGFILE CONVERTED FROM LINE SEQUENTIAL TO
+      *             INDEXED, KEYED ON DATE/TIME AND OBJECT (SEE
+      *             ASTRLOG.CPY).  DATETIMEYRVAL ALONE IS NOT UNIQUE
+      *             SINCE SEVERAL OBJECTS CAN BE LOGGED ON THE SAME
+      *             NIGHT, SO THE RECORD KEY IS THE DATE/TIME AND
+      *             OBJECT TOGETHER, WITH OBJECT ALSO CARRIED AS AN
+      *             ALTERNATE KEY (DUPLICATES ALLOWED) FOR DIRECT
+      *             LOOKUP OF ALL SIGHTINGS OF ONE OBJECT.
+      * 09-AUG-2026 DATETIMEYRVAL IS NOW VALIDATED AS A REAL
+      *             YYYYMMDD DATE (MONTH 01-12, DAY VALID FOR THE
+      *             MONTH INCLUDING LEAP YEARS) BEFORE IT IS WRITTEN.
+      * 09-AUG-2026 ADDED AN AUDIT TRAIL - EACH RUN NOW APPENDS A
+      *             LINE TO ASTROLOG.AUD RECORDING START TIME, END
+      *             TIME, OPERATOR, AND HOW MANY OBSERVATIONS WERE
+      *             WRITTEN IN THE SESSION.  PROGRAM-BEGIN NOW ONLY
+      *             DOES ONE-TIME SESSION SETUP; THE REPEATABLE
+      *             INTERACTIVE PART MOVED TO ENTRY-LOOP.
+      * 09-AUG-2026 ADDED SEEINGVAL (SKY CLARITY/CLOUD COVER) AND
+      *             EQUIPVAL (TELESCOPE/EYEPIECE USED) TO THE
+      *             ENTRY LAYOUT (SEE ASTRLOG.CPY).
+      * 09-AUG-2026 NOW WARNS AND ASKS BEFORE RE-LOGGING AN
+      *             OBJECT/DATE ALREADY IN ASTROLOGFILE.  SINCE THE
+      *             OBJECT/DATE PAIR IS THE PRIMARY KEY (SEE THE
+      *             09-AUG-2026 INDEXED-CONVERSION ENTRY ABOVE), A
+      *             TRUE SECOND RECORD WITH THE SAME KEY IS
+      *             IMPOSSIBLE - "LOG ANYWAY" REWRITES THE EXISTING
+      *             ENTRY WITH THE NEWLY ENTERED FIELDS INSTEAD OF
+      *             SILENTLY DISCARDING THEM.
+      * 09-AUG-2026 OPENS NO LONGER TREAT EVERY NONZERO FILE STATUS
+      *             AS "FILE DOESN'T EXIST YET".  ONLY STATUS 35
+      *             (FILE NOT FOUND) FALLS THROUGH TO OPEN OUTPUT;
+      *             ANY OTHER STATUS ON OPEN, WRITE, REWRITE OR
+      *             CLOSE IS REPORTED TO THE OPERATOR AND APPENDED
+      *             TO A NEW ASTROLOG.ERR ERROR LOG (LOG-IO-ERROR).
+      * 09-AUG-2026 WIDENED AUDIT-RECORD TO PIC X(130) - IT WAS ONLY
+      *             X(80) WHILE AUD-LINE IS 127 BYTES, SO WRITE FROM
+      *             WAS SILENTLY TRUNCATING THE END TIME AND
+      *             OBSERVATION COUNT OFF EVERY AUDIT LINE.  ALSO
+      *             GAVE THE ASTROLOG.ERR OPEN IN LOG-IO-ERROR ITSELF
+      *             THE SAME "35"-ONLY FALLBACK AS THE OTHER OPENS,
+      *             AND STOPPED WRITE-OBSERVATION'S DUPLICATE-CHECK
+      *             READ FROM RUNNING AGAINST A FILE THAT WAS JUST
+      *             OPENED FOR OUTPUT (WHICH CANNOT CONTAIN ANY
+      *             ENTRIES TO BE DUPLICATES OF ANYWAY).
+      * 09-AUG-2026 WIDENED AUDTI-COUNT TO PIC X(21) - THE "OBSERVATIONS
+      *             LOGGED: " LITERAL IS 21 CHARACTERS AND WAS BEING
+      *             TRUNCATED TO 20, DROPPING THE TRAILING SPACE BEFORE
+      *             THE COUNT.  ALSO ADDED FILESTATUS CHECKS AFTER THE
+      *             WRITE AND CLOSE IN WRITE-AUDIT-RECORD AND
+      *             LOG-IO-ERROR, WHICH HAD BEEN LEFT UNCHECKED WHEN
+      *             THE REST OF THE FILE WAS GIVEN THAT TREATMENT.
       **********************************************************
       **********************************************************
       * IDENTIFICATION DIVISION
@@ -37,9 +88,21 @@
 	   INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ASTROLOGFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS AL-KEY
+           ALTERNATE RECORD KEY IS AL-OBJECT WITH DUPLICATES
+           FILE STATUS IS FILESTATUS.
+
+           SELECT AUDITFILE ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS FILESTATUS.
+           FILE STATUS IS AUDFILESTATUS.
+
+           SELECT ERRORFILE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ERRFILESTATUS.
       **********************************************************
       * DATA DIVISION
       **********************************************************
@@ -48,29 +111,88 @@
        FD ASTROLOGFILE
            LABEL RECORDS ARE STANDARD
            VALUE OF FILE-ID IS "ASTROLOG.LOG".
-       01 OUTFILE-RECORD PIC X(80).
+       COPY ASTRLOG.
+
+       FD AUDITFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "ASTROLOG.AUD".
+       01 AUDIT-RECORD PIC X(130).
+
+       FD ERRORFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "ASTROLOG.ERR".
+       01 ERROR-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
            01 FILESTATUS       PIC 9(2).
            01 OBJECTVAL        PIC X(30).
            01 DATETIMEYRVAL    PIC 9(8).
+           01 DATETIMEYR-BRKDN REDEFINES DATETIMEYRVAL.
+               05 DTY-YEAR     PIC 9(4).
+               05 DTY-MONTH    PIC 9(2).
+               05 DTY-DAY      PIC 9(2).
            01 CONSTVAL         PIC X(50).
            01 COMPASSVAL       PIC X(15).
            01 LOCATIONVAL      PIC X(50).
-       01 H1.
-           05 HEADER PIC X(80) VALUE ALL '-'.
+           01 SEEINGVAL        PIC X(30).
+           01 EQUIPVAL         PIC X(50).
+
+           01 MONTH-DAYS-TABLE VALUE '312831303130313130313031'.
+               05 MONTH-DAYS   PIC 9(2) OCCURS 12 TIMES.
+           01 MAX-DAY-VAL       PIC 9(2).
+           01 DT-QUOTIENT        PIC 9(4).
+           01 DT-REM4            PIC 9(4).
+           01 DT-REM100          PIC 9(4).
+           01 DT-REM400          PIC 9(4).
+           01 DATE-SWITCH       PIC A(1).
+               88 DATE-IS-VALID     VALUE "Y".
+               88 DATE-NOT-VALID    VALUE "N".
+
+           01 DUP-SWITCH        PIC A(1).
+               88 DUPLICATE-FOUND     VALUE "Y".
+               88 DUPLICATE-NOT-FOUND VALUE "N".
+           01 DUP-ANSWER        PIC A(1).
+
+           01 FILE-NEW-SWITCH   PIC A(1).
+               88 FILE-IS-NEW       VALUE "Y".
+               88 FILE-NOT-NEW      VALUE "N".
+
+           01 AUDFILESTATUS    PIC 9(2).
+           01 AUD-OPERATOR     PIC X(20).
+           01 AUD-START-DATE   PIC 9(8).
+           01 AUD-START-TIME   PIC 9(8).
+           01 AUD-END-DATE     PIC 9(8).
+           01 AUD-END-TIME     PIC 9(8).
+           01 AUD-WRITE-COUNT  PIC 9(5) VALUE ZERO.
+           01 AUD-LINE.
+               05 AUDTI-OPERATOR PIC X(18) VALUE "OPERATOR: ".
+               05 AUDTI-OPERATOR-VAL PIC X(20).
+               05 FILLER PIC X(2).
+               05 AUDTI-START     PIC X(14) VALUE "START: ".
+               05 AUDTI-START-VAL PIC X(16).
+               05 FILLER PIC X(2).
+               05 AUDTI-END       PIC X(12) VALUE "END: ".
+               05 AUDTI-END-VAL   PIC X(16).
+               05 FILLER PIC X(2).
+               05 AUDTI-COUNT     PIC X(21)
+                                  VALUE "OBSERVATIONS LOGGED: ".
+               05 AUDTI-COUNT-VAL PIC ZZZZ9.
        01 H2.
-           05 OBJECTTI PIC X(50) VALUE "OBJECT: ".
-           05 FILLER PIC X(5).
-           05 DATETIMETI PIC X(50) VALUE "DATE/TIME/YEAR: ".
-           05 FILLER PIC X(5).
-           05 CONSTTI PIC X(50) VALUE "CONSTELLATION: ".
-           05 FILLER PIC X(5).
-           05 COMPASSTI PIC X(50) VALUE "COMPASS DIRECTION: ".
-           05 FILLER PIC X(5).
-           05 LOCATIONTI PIC X(50) VALUE "LOCATION: ".
-           05 FILLER PIC X(5).
            05 CHOICEYES PIC A(1)  VALUE "Y".
            05 CHOICE    PIC A(1).
+
+           01 ERRFILESTATUS    PIC 9(2).
+           01 ERR-STATUS-CODE  PIC 9(2).
+           01 ERR-MESSAGE-TEXT PIC X(40).
+           01 ERR-LINE.
+               05 ERRLI-DATE      PIC 9(8).
+               05 FILLER          PIC X(1) VALUE SPACE.
+               05 ERRLI-TIME      PIC 9(8).
+               05 FILLER          PIC X(1) VALUE SPACE.
+               05 ERRLI-STATUS    PIC X(8) VALUE "STATUS: ".
+               05 ERRLI-STATUS-VAL PIC 9(2).
+               05 FILLER          PIC X(1) VALUE SPACE.
+               05 ERRLI-MESSAGE   PIC X(40).
       **********************************************************
       * PROCEDURE DIVISION
       **********************************************************
@@ -79,46 +201,268 @@
            DISPLAY '-----------------------------------'
            DISPLAY '        ASTRONOMY LOGGING          '
            DISPLAY '-----------------------------------'
+           ACCEPT AUD-OPERATOR FROM ENVIRONMENT "USER"
+           IF AUD-OPERATOR = SPACES
+               ACCEPT AUD-OPERATOR FROM ENVIRONMENT "USERNAME"
+           END-IF
+           ACCEPT AUD-START-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-START-TIME FROM TIME
+           GO TO ENTRY-LOOP.
+
+       ENTRY-LOOP.
            DISPLAY 'ENTER AN OBJECT:'
            ACCEPT OBJECTVAL
-           DISPLAY 'ENTER THE DATE/TIME/YEAR:'
-           ACCEPT DATETIMEYRVAL
+           SET DATE-NOT-VALID TO TRUE
+           PERFORM ACCEPT-DATETIME THRU ACCEPT-DATETIME-EXIT
+               UNTIL DATE-IS-VALID
            DISPLAY 'ENTER THE CONSTELLATION:'
            ACCEPT CONSTVAL
            DISPLAY 'ENTER THE COMPASS DIRECTION:'
            ACCEPT COMPASSVAL
            DISPLAY 'ENTER THE LOCATION:'
            ACCEPT LOCATIONVAL
-           OPEN EXTEND ASTROLOGFILE.
-               IF FILESTATUS IS NOT EQUAL ZERO
+           DISPLAY 'ENTER THE SEEING (SKY CLARITY/CLOUD COVER):'
+           ACCEPT SEEINGVAL
+           DISPLAY 'ENTER THE EQUIPMENT USED (SCOPE/EYEPIECE):'
+           ACCEPT EQUIPVAL
+           OPEN I-O ASTROLOGFILE.
+               IF FILESTATUS = "35"
+                   SET FILE-IS-NEW TO TRUE
                    OPEN OUTPUT ASTROLOGFILE
+                   IF FILESTATUS IS NOT EQUAL ZERO
+                       MOVE FILESTATUS TO ERR-STATUS-CODE
+                       MOVE "UNABLE TO CREATE ASTROLOG.LOG"
+                           TO ERR-MESSAGE-TEXT
+                       PERFORM LOG-IO-ERROR THRU LOG-IO-ERROR-EXIT
+                       GO TO PROGRAM-STOP
+                   END-IF
+               ELSE
+                   SET FILE-NOT-NEW TO TRUE
+                   IF FILESTATUS IS NOT EQUAL ZERO
+                       MOVE FILESTATUS TO ERR-STATUS-CODE
+                       MOVE "UNABLE TO OPEN ASTROLOG.LOG"
+                           TO ERR-MESSAGE-TEXT
+                       PERFORM LOG-IO-ERROR THRU LOG-IO-ERROR-EXIT
+                       GO TO PROGRAM-STOP
+                   END-IF
                END-IF.
-           DISPLAY 'WRITING FILE'
-           WRITE OUTFILE-RECORD FROM HEADER.
-           WRITE OUTFILE-RECORD FROM OBJECTTI
-               AFTER ADVANCING 1 LINE.
-           WRITE OUTFILE-RECORD FROM OBJECTVAL.
-           WRITE OUTFILE-RECORD FROM DATETIMETI
-               AFTER ADVANCING 1 LINE.
-           WRITE OUTFILE-RECORD FROM DATETIMEYRVAL.
-           WRITE OUTFILE-RECORD FROM CONSTTI
-               AFTER ADVANCING 1 LINE.
-           WRITE OUTFILE-RECORD FROM CONSTVAL.
-           WRITE OUTFILE-RECORD FROM COMPASSTI
-               AFTER ADVANCING 1 LINE.
-           WRITE OUTFILE-RECORD FROM COMPASSVAL.
-           WRITE OUTFILE-RECORD FROM LOCATIONTI
-               AFTER ADVANCING 1 LINE.
-           WRITE OUTFILE-RECORD FROM LOCATIONVAL.
+           PERFORM WRITE-OBSERVATION THRU WRITE-OBSERVATION-EXIT.
            CLOSE ASTROLOGFILE.
+           IF FILESTATUS IS NOT EQUAL ZERO
+               MOVE FILESTATUS TO ERR-STATUS-CODE
+               MOVE "UNABLE TO CLOSE ASTROLOG.LOG" TO ERR-MESSAGE-TEXT
+               PERFORM LOG-IO-ERROR THRU LOG-IO-ERROR-EXIT
+           END-IF
            DISPLAY 'ENTER ANOTHER? (Y/N)'
            ACCEPT CHOICE
                IF CHOICE = CHOICEYES THEN
-                   GO TO PROGRAM-BEGIN
+                   GO TO ENTRY-LOOP
                ELSE
                    DISPLAY 'EXITING PROGRAM'
                    GO TO PROGRAM-STOP
                END-IF.
 
+      *-----------------------------------------------------------
+      * WRITE-OBSERVATION CHECKS ASTROLOGFILE FOR AN ENTRY ALREADY
+      * LOGGED UNDER THIS OBJECT/DATE BEFORE WRITING.  IF ONE IS
+      * FOUND THE OPERATOR IS WARNED AND ASKED WHETHER TO LOG IT
+      * ANYWAY; SINCE OBJECT/DATE IS THE RECORD KEY, "LOG ANYWAY"
+      * REWRITES THE EXISTING ENTRY RATHER THAN CREATING A SECOND
+      * RECORD WITH THE SAME KEY.  A FILE JUST OPENED FOR OUTPUT
+      * (FILE-IS-NEW) CANNOT CONTAIN ANY ENTRY TO DUPLICATE, AND A
+      * KEYED READ AGAINST AN OUTPUT-ONLY FILE WOULD FAIL WITH FILE
+      * STATUS 47 - SO THE DUPLICATE CHECK IS SKIPPED IN THAT CASE.
+      *-----------------------------------------------------------
+       WRITE-OBSERVATION.
+           DISPLAY 'WRITING FILE'
+           MOVE DATETIMEYRVAL TO AL-DATETIMEYR
+           MOVE OBJECTVAL     TO AL-OBJECT
+           SET DUPLICATE-NOT-FOUND TO TRUE
+           IF FILE-NOT-NEW
+               READ ASTROLOGFILE
+                   INVALID KEY
+                       SET DUPLICATE-NOT-FOUND TO TRUE
+                   NOT INVALID KEY
+                       SET DUPLICATE-FOUND TO TRUE
+               END-READ
+           END-IF
+
+           IF DUPLICATE-FOUND
+               DISPLAY 'ALREADY LOGGED ' OBJECTVAL ' ON '
+                   DATETIMEYRVAL ' - LOG ANYWAY? (Y/N)'
+               ACCEPT DUP-ANSWER
+           END-IF
+
+           IF DUPLICATE-FOUND AND DUP-ANSWER NOT = CHOICEYES
+               DISPLAY 'ENTRY NOT LOGGED'
+               GO TO WRITE-OBSERVATION-EXIT
+           END-IF
+
+           MOVE CONSTVAL      TO AL-CONST
+           MOVE COMPASSVAL    TO AL-COMPASS
+           MOVE LOCATIONVAL   TO AL-LOCATION
+           MOVE SEEINGVAL     TO AL-SEEING
+           MOVE EQUIPVAL      TO AL-EQUIP
+
+           IF DUPLICATE-FOUND
+               REWRITE AL-RECORD
+                   INVALID KEY
+                       MOVE FILESTATUS TO ERR-STATUS-CODE
+                       MOVE "REWRITE FAILED ON ASTROLOG.LOG"
+                           TO ERR-MESSAGE-TEXT
+                       PERFORM LOG-IO-ERROR THRU LOG-IO-ERROR-EXIT
+                   NOT INVALID KEY
+                       ADD 1 TO AUD-WRITE-COUNT
+               END-REWRITE
+           ELSE
+               WRITE AL-RECORD
+                   INVALID KEY
+                       MOVE FILESTATUS TO ERR-STATUS-CODE
+                       MOVE "WRITE FAILED ON ASTROLOG.LOG"
+                           TO ERR-MESSAGE-TEXT
+                       PERFORM LOG-IO-ERROR THRU LOG-IO-ERROR-EXIT
+                   NOT INVALID KEY
+                       ADD 1 TO AUD-WRITE-COUNT
+               END-WRITE
+           END-IF.
+       WRITE-OBSERVATION-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      * ACCEPT-DATETIME PROMPTS FOR THE DATE/TIME/YEAR AND VALIDATES
+      * IT.  CONTROL RETURNS TO PROGRAM-BEGIN'S PERFORM UNTIL LOOP
+      * SO A BAD DATE JUST RE-PROMPTS INSTEAD OF BEING WRITTEN.
+      *-----------------------------------------------------------
+       ACCEPT-DATETIME.
+           DISPLAY 'ENTER THE DATE/TIME/YEAR (YYYYMMDD):'
+           ACCEPT DATETIMEYRVAL
+           PERFORM VALIDATE-DATE THRU VALIDATE-DATE-EXIT.
+       ACCEPT-DATETIME-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      * VALIDATE-DATE CHECKS THAT DTY-MONTH IS 01-12 AND THAT
+      * DTY-DAY IS A VALID DAY FOR THAT MONTH, ALLOWING FOR
+      * 29 FEBRUARY IN LEAP YEARS.
+      *-----------------------------------------------------------
+       VALIDATE-DATE.
+           SET DATE-IS-VALID TO TRUE
+           IF DTY-MONTH < 1 OR DTY-MONTH > 12
+               SET DATE-NOT-VALID TO TRUE
+               DISPLAY 'INVALID MONTH IN DATE - PLEASE RE-ENTER'
+               GO TO VALIDATE-DATE-EXIT
+           END-IF
+           MOVE MONTH-DAYS(DTY-MONTH) TO MAX-DAY-VAL
+           IF DTY-MONTH = 2
+               PERFORM CHECK-LEAP-YEAR THRU CHECK-LEAP-YEAR-EXIT
+           END-IF
+           IF DTY-DAY < 1 OR DTY-DAY > MAX-DAY-VAL
+               SET DATE-NOT-VALID TO TRUE
+               DISPLAY 'INVALID DAY IN DATE - PLEASE RE-ENTER'
+           END-IF.
+       VALIDATE-DATE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      * CHECK-LEAP-YEAR RAISES MAX-DAY-VAL TO 29 WHEN DTY-YEAR IS A
+      * LEAP YEAR (DIVISIBLE BY 4, EXCEPT CENTURY YEARS NOT ALSO
+      * DIVISIBLE BY 400).
+      *-----------------------------------------------------------
+       CHECK-LEAP-YEAR.
+           DIVIDE DTY-YEAR BY 4   GIVING DT-QUOTIENT REMAINDER DT-REM4
+           DIVIDE DTY-YEAR BY 100 GIVING DT-QUOTIENT REMAINDER DT-REM100
+           DIVIDE DTY-YEAR BY 400 GIVING DT-QUOTIENT REMAINDER DT-REM400
+           IF DT-REM4 = 0 AND (DT-REM100 NOT = 0 OR DT-REM400 = 0)
+               MOVE 29 TO MAX-DAY-VAL
+           END-IF.
+       CHECK-LEAP-YEAR-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      * WRITE-AUDIT-RECORD APPENDS ONE LINE TO ASTROLOG.AUD SUMMING
+      * UP THIS SESSION - WHO RAN IT, WHEN IT STARTED AND ENDED, AND
+      * HOW MANY OBSERVATIONS WERE LOGGED.
+      *-----------------------------------------------------------
+       WRITE-AUDIT-RECORD.
+           ACCEPT AUD-END-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-END-TIME FROM TIME
+           MOVE AUD-OPERATOR TO AUDTI-OPERATOR-VAL
+           MOVE AUD-START-DATE TO AUDTI-START-VAL(1:8)
+           MOVE AUD-START-TIME TO AUDTI-START-VAL(9:8)
+           MOVE AUD-END-DATE   TO AUDTI-END-VAL(1:8)
+           MOVE AUD-END-TIME   TO AUDTI-END-VAL(9:8)
+           MOVE AUD-WRITE-COUNT TO AUDTI-COUNT-VAL
+
+           OPEN EXTEND AUDITFILE.
+               IF AUDFILESTATUS = "35"
+                   OPEN OUTPUT AUDITFILE
+                   IF AUDFILESTATUS IS NOT EQUAL ZERO
+                       MOVE AUDFILESTATUS TO ERR-STATUS-CODE
+                       MOVE "UNABLE TO CREATE ASTROLOG.AUD"
+                           TO ERR-MESSAGE-TEXT
+                       PERFORM LOG-IO-ERROR THRU LOG-IO-ERROR-EXIT
+                       GO TO WRITE-AUDIT-RECORD-EXIT
+                   END-IF
+               ELSE
+                   IF AUDFILESTATUS IS NOT EQUAL ZERO
+                       MOVE AUDFILESTATUS TO ERR-STATUS-CODE
+                       MOVE "UNABLE TO OPEN ASTROLOG.AUD"
+                           TO ERR-MESSAGE-TEXT
+                       PERFORM LOG-IO-ERROR THRU LOG-IO-ERROR-EXIT
+                       GO TO WRITE-AUDIT-RECORD-EXIT
+                   END-IF
+               END-IF.
+           WRITE AUDIT-RECORD FROM AUD-LINE.
+           IF AUDFILESTATUS IS NOT EQUAL ZERO
+               MOVE AUDFILESTATUS TO ERR-STATUS-CODE
+               MOVE "WRITE FAILED ON ASTROLOG.AUD" TO ERR-MESSAGE-TEXT
+               PERFORM LOG-IO-ERROR THRU LOG-IO-ERROR-EXIT
+           END-IF
+           CLOSE AUDITFILE
+           IF AUDFILESTATUS IS NOT EQUAL ZERO
+               MOVE AUDFILESTATUS TO ERR-STATUS-CODE
+               MOVE "UNABLE TO CLOSE ASTROLOG.AUD" TO ERR-MESSAGE-TEXT
+               PERFORM LOG-IO-ERROR THRU LOG-IO-ERROR-EXIT
+           END-IF.
+       WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      * LOG-IO-ERROR REPORTS AN I/O FAILURE TO THE OPERATOR AND
+      * APPENDS IT TO ASTROLOG.ERR.  CALLERS MOVE THE FAILING FILE
+      * STATUS TO ERR-STATUS-CODE AND A SHORT DESCRIPTION TO
+      * ERR-MESSAGE-TEXT BEFORE PERFORMING THIS PARAGRAPH.
+      *-----------------------------------------------------------
+       LOG-IO-ERROR.
+           DISPLAY '*** I/O ERROR *** ' ERR-MESSAGE-TEXT
+               ' - FILE STATUS: ' ERR-STATUS-CODE
+           ACCEPT ERRLI-DATE FROM DATE YYYYMMDD
+           ACCEPT ERRLI-TIME FROM TIME
+           MOVE ERR-STATUS-CODE TO ERRLI-STATUS-VAL
+           MOVE ERR-MESSAGE-TEXT TO ERRLI-MESSAGE
+
+           OPEN EXTEND ERRORFILE.
+               IF ERRFILESTATUS = "35"
+                   OPEN OUTPUT ERRORFILE
+               END-IF.
+           IF ERRFILESTATUS IS NOT EQUAL ZERO
+               DISPLAY '*** UNABLE TO WRITE ASTROLOG.ERR - STATUS: '
+                   ERRFILESTATUS
+               GO TO LOG-IO-ERROR-EXIT
+           END-IF
+           WRITE ERROR-RECORD FROM ERR-LINE.
+           IF ERRFILESTATUS IS NOT EQUAL ZERO
+               DISPLAY '*** WRITE FAILED ON ASTROLOG.ERR - STATUS: '
+                   ERRFILESTATUS
+           END-IF
+           CLOSE ERRORFILE.
+           IF ERRFILESTATUS IS NOT EQUAL ZERO
+               DISPLAY '*** UNABLE TO CLOSE ASTROLOG.ERR - STATUS: '
+                   ERRFILESTATUS
+           END-IF.
+       LOG-IO-ERROR-EXIT.
+           EXIT.
+
        PROGRAM-STOP.
+           PERFORM WRITE-AUDIT-RECORD THRU WRITE-AUDIT-RECORD-EXIT.
            STOP RUN.
