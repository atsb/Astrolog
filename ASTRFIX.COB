@@ -0,0 +1,195 @@
+      **********************************************************
+      *
+      *  ASTRONOMY LOGGING SOFTWARE
+      *
+      *  MODULE NAME: ASTRFIX.COB
+      *
+      *  DESCRIPTIVE
+      *         NAME: CORRECTION/MAINTENANCE UTILITY FOR ASTROLOG.LOG
+      *
+      *  FUNCTION:
+      *  THIS MODULE LISTS THE EXISTING ASTROLOGFILE ENTRIES WITH A
+      *  SEQUENCE NUMBER, LETS THE OPERATOR PICK ONE, AND CORRECTS
+      *  THE COMPASS DIRECTION AND/OR LOCATION ON THAT ENTRY WITHOUT
+      *  TOUCHING THE RAW FILE BY HAND.
+      *
+      *  NOTE: ASTROLOGFILE IS NOW ORGANIZATION INDEXED (SEE THE
+      *  09-AUG-2026 HISTORY ENTRY IN ASTROLOG.COB), SO A CORRECTION
+      *  IS MADE WITH A DIRECT REWRITE OF THE KEYED RECORD RATHER
+      *  THAN BY COPYING THE FILE TO A TEMPORARY COPY AND RENAMING
+      *  IT - THE TEMP-FILE DANCE WAS ONLY EVER NEEDED BECAUSE THE
+      *  OLD LINE SEQUENTIAL FILE COULD NOT BE REWRITTEN IN PLACE.
+      *
+      *  LOGIC:
+      *     (1) OPEN ASTROLOGFILE I-O
+      *     (2) LIST EVERY ENTRY WITH A SEQUENCE NUMBER
+      *     (3) ACCEPT THE SEQUENCE NUMBER TO CORRECT
+      *     (4) RE-READ THAT ENTRY BY KEY, ACCEPT CORRECTED FIELDS
+      *     (5) REWRITE THE RECORD
+      *     (6) END-PROGRAM
+      *
+      *  DATE
+      * DD-MMM-YYYY MODIFICATION DESCRIPTION
+      * ----------- ------------------------
+      * 09-AUG-2026 CREATION OF SOFTWARE
+      * 09-AUG-2026 LIST-ENTRY NO LONGER INDEXES SEQ-TABLE PAST ITS
+      *             DECLARED 500-ENTRY BOUND - ONCE ASTROLOG.LOG
+      *             GROWS PAST 500 ENTRIES, ANY RECORD BEYOND THE
+      *             LIMIT IS STILL DISPLAYED BUT NOT SELECTABLE FOR
+      *             CORRECTION IN THAT RUN.
+      **********************************************************
+      **********************************************************
+      * IDENTIFICATION DIVISION
+      **********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     ASTRFIX.
+       AUTHOR.         ATSB
+       DATE-WRITTEN.   09/08/2026.
+      **********************************************************
+      * ENVIRONMENT DIVISION
+      **********************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+	   INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ASTROLOGFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS AL-KEY
+           ALTERNATE RECORD KEY IS AL-OBJECT WITH DUPLICATES
+           FILE STATUS IS FILESTATUS.
+      **********************************************************
+      * DATA DIVISION
+      **********************************************************
+       DATA DIVISION.
+	   FILE SECTION.
+       FD ASTROLOGFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "ASTROLOG.LOG".
+       COPY ASTRLOG.
+       WORKING-STORAGE SECTION.
+           01 FILESTATUS       PIC 9(2).
+           01 EOF-SWITCH       PIC A(1) VALUE "N".
+               88 END-OF-FILE  VALUE "Y".
+
+           01 SEQ-TABLE.
+               05 SEQ-ENTRY OCCURS 500 TIMES INDEXED BY SEQ-IDX.
+                   10 SEQT-DATETIMEYR PIC 9(8).
+                   10 SEQT-OBJECT     PIC X(30).
+           01 SEQ-TABLE-COUNT  PIC 9(3) VALUE ZERO.
+
+           01 PICK-SEQ         PIC 9(3).
+           01 NEW-COMPASSVAL   PIC X(15).
+           01 NEW-LOCATIONVAL  PIC X(50).
+      **********************************************************
+      * PROCEDURE DIVISION
+      **********************************************************
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           DISPLAY '-----------------------------------'
+           DISPLAY '  ASTRONOMY LOG CORRECTION UTILITY  '
+           DISPLAY '-----------------------------------'
+           OPEN I-O ASTROLOGFILE
+           IF FILESTATUS IS NOT EQUAL ZERO
+               DISPLAY 'UNABLE TO OPEN ASTROLOG.LOG - STATUS: '
+                   FILESTATUS
+               GO TO PROGRAM-STOP
+           END-IF
+
+           PERFORM LIST-ENTRY THRU LIST-ENTRY-EXIT
+               UNTIL END-OF-FILE
+
+           IF SEQ-TABLE-COUNT = ZERO
+               DISPLAY 'ASTROLOG.LOG CONTAINS NO ENTRIES TO CORRECT'
+               CLOSE ASTROLOGFILE
+               GO TO PROGRAM-STOP
+           END-IF
+
+           DISPLAY ' '
+           DISPLAY 'ENTER SEQUENCE NUMBER TO CORRECT (0 TO QUIT):'
+           ACCEPT PICK-SEQ
+           IF PICK-SEQ = ZERO
+               CLOSE ASTROLOGFILE
+               GO TO PROGRAM-STOP
+           END-IF
+           IF PICK-SEQ > SEQ-TABLE-COUNT
+               DISPLAY 'NO SUCH SEQUENCE NUMBER'
+               CLOSE ASTROLOGFILE
+               GO TO PROGRAM-STOP
+           END-IF
+
+           PERFORM CORRECT-ENTRY THRU CORRECT-ENTRY-EXIT
+
+           CLOSE ASTROLOGFILE
+           GO TO PROGRAM-STOP.
+
+      *-----------------------------------------------------------
+      * LIST-ENTRY READS THE NEXT RECORD IN KEY SEQUENCE, DISPLAYS
+      * IT WITH A SEQUENCE NUMBER, AND REMEMBERS ITS KEY IN
+      * SEQ-TABLE SO CORRECT-ENTRY CAN RE-READ IT BY KEY LATER.
+      * SEQ-TABLE HOLDS AT MOST 500 KEYS - ENTRIES BEYOND THAT ARE
+      * STILL DISPLAYED BUT ARE NOT GIVEN A SEQUENCE NUMBER, SINCE
+      * THERE IS NO TABLE SLOT LEFT TO REMEMBER THEIR KEY IN.
+      *-----------------------------------------------------------
+       LIST-ENTRY.
+           READ ASTROLOGFILE NEXT RECORD
+               AT END
+                   SET END-OF-FILE TO TRUE
+                   GO TO LIST-ENTRY-EXIT
+           END-READ.
+           IF SEQ-TABLE-COUNT < 500
+               ADD 1 TO SEQ-TABLE-COUNT
+               SET SEQ-IDX TO SEQ-TABLE-COUNT
+               MOVE AL-DATETIMEYR TO SEQT-DATETIMEYR(SEQ-IDX)
+               MOVE AL-OBJECT     TO SEQT-OBJECT(SEQ-IDX)
+               DISPLAY SEQ-TABLE-COUNT ') ' AL-DATETIMEYR ' '
+                   AL-OBJECT ' - ' AL-COMPASS ' - ' AL-LOCATION
+           ELSE
+               DISPLAY '(NOT SELECTABLE - OVER 500 ENTRY LIMIT) '
+                   AL-DATETIMEYR ' ' AL-OBJECT ' - ' AL-COMPASS
+                   ' - ' AL-LOCATION
+           END-IF.
+       LIST-ENTRY-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      * CORRECT-ENTRY RE-READS THE CHOSEN RECORD BY KEY, ACCEPTS
+      * REPLACEMENT COMPASS/LOCATION VALUES (SPACES LEAVES THE
+      * FIELD UNCHANGED), AND REWRITES THE RECORD.
+      *-----------------------------------------------------------
+       CORRECT-ENTRY.
+           MOVE SEQT-DATETIMEYR(PICK-SEQ) TO AL-DATETIMEYR
+           MOVE SEQT-OBJECT(PICK-SEQ)     TO AL-OBJECT
+           READ ASTROLOGFILE
+               INVALID KEY
+                   DISPLAY 'ENTRY NO LONGER EXISTS'
+                   GO TO CORRECT-ENTRY-EXIT
+           END-READ.
+
+           DISPLAY 'CURRENT COMPASS DIRECTION: ' AL-COMPASS
+           DISPLAY 'ENTER NEW COMPASS DIRECTION (BLANK = NO CHANGE):'
+           ACCEPT NEW-COMPASSVAL
+           IF NEW-COMPASSVAL NOT = SPACES
+               MOVE NEW-COMPASSVAL TO AL-COMPASS
+           END-IF
+
+           DISPLAY 'CURRENT LOCATION: ' AL-LOCATION
+           DISPLAY 'ENTER NEW LOCATION (BLANK = NO CHANGE):'
+           ACCEPT NEW-LOCATIONVAL
+           IF NEW-LOCATIONVAL NOT = SPACES
+               MOVE NEW-LOCATIONVAL TO AL-LOCATION
+           END-IF
+
+           REWRITE AL-RECORD
+               INVALID KEY
+                   DISPLAY 'REWRITE FAILED'
+               NOT INVALID KEY
+                   DISPLAY 'ENTRY CORRECTED'
+           END-REWRITE.
+       CORRECT-ENTRY-EXIT.
+           EXIT.
+
+       PROGRAM-STOP.
+           STOP RUN.
