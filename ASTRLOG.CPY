@@ -0,0 +1,31 @@
+      **********************************************************
+      *
+      *  ASTRONOMY LOGGING SOFTWARE
+      *
+      *  MODULE NAME: ASTRLOG.CPY
+      *
+      *  DESCRIPTIVE
+      *         NAME: SHARED RECORD LAYOUT FOR ASTROLOGFILE
+      *
+      *  FUNCTION:
+      *  THIS COPYBOOK DEFINES THE ONE-RECORD-PER-SIGHTING LAYOUT OF
+      *  ASTROLOG.LOG.  IT IS COPIED INTO THE FD OF EVERY PROGRAM
+      *  THAT OPENS ASTROLOGFILE SO THE RECORD LAYOUT ONLY HAS TO BE
+      *  MAINTAINED IN ONE PLACE.
+      *
+      *  DATE
+      * DD-MMM-YYYY MODIFICATION DESCRIPTION
+      * ----------- ------------------------
+      * 09-AUG-2026 CREATION OF SOFTWARE - INDEXED ASTROLOGFILE
+      * 09-AUG-2026 ADDED AL-SEEING AND AL-EQUIP TO CAPTURE SKY
+      *             CONDITIONS AND TELESCOPE/EYEPIECE USED
+      **********************************************************
+       01  AL-RECORD.
+           05  AL-KEY.
+               10  AL-DATETIMEYR   PIC 9(8).
+               10  AL-OBJECT       PIC X(30).
+           05  AL-CONST            PIC X(50).
+           05  AL-COMPASS          PIC X(15).
+           05  AL-LOCATION         PIC X(50).
+           05  AL-SEEING           PIC X(30).
+           05  AL-EQUIP            PIC X(50).
