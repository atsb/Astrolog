@@ -0,0 +1,18 @@
+//ASTRBAT  JOB (ACCTNO),'ASTRO BATCH LOAD',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* JCL-DRIVEN BATCH LOAD OF ASTRBAT.COB
+//*
+//* LOADS A TRANSACTION FILE OF OBSERVATIONS (OBJECT, DATE/TIME,
+//* CONSTELLATION, COMPASS DIRECTION, LOCATION, SEEING, EQUIPMENT -
+//* SEE TRAN-RECORD IN ASTRBAT.COB, 233 BYTES/RECORD) INTO
+//* ASTROLOG.LOG WITHOUT ANY INTERACTIVE ACCEPTS - USE THIS AFTER AN
+//* OBSERVING TRIP TO LOAD A WHOLE BATCH OF SIGHTINGS IN ONE RUN.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=ASTRBAT
+//STEPLIB  DD DSN=ASTRO.LOADLIB,DISP=SHR
+//TRANFILE DD DSN=ASTRO.TRANS.INPUT,DISP=SHR
+//ASTROLOGFILE DD DSN=ASTRO.ASTROLOG.LOG,DISP=SHR
+//ERRORFILE DD DSN=ASTRO.ASTROLOG.ERR,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
