@@ -0,0 +1,273 @@
+      **********************************************************
+      *
+      *  ASTRONOMY LOGGING SOFTWARE
+      *
+      *  MODULE NAME: ASTRRPT.COB
+      *
+      *  DESCRIPTIVE
+      *         NAME: SUMMARY REPORT OF ASTROLOG.LOG ENTRIES
+      *
+      *  FUNCTION:
+      *  THIS MODULE READS BACK THE ENTRIES WRITTEN BY ASTROLOG20
+      *  AND PRINTS A SUMMARY: SIGHTINGS PER OBJECT, SIGHTINGS PER
+      *  CONSTELLATION, AND THE DATE RANGE COVERED BY THE LOG.
+      *
+      *  LOGIC:
+      *     (1) OPEN ASTROLOGFILE FOR INPUT
+      *     (2) READ EACH ENTRY BACK INTO ITS FIELDS
+      *     (3) ACCUMULATE COUNTS AND DATE RANGE
+      *     (4) PRINT THE SUMMARY
+      *     (5) END-PROGRAM
+      *
+      *  DATE
+      * DD-MMM-YYYY MODIFICATION DESCRIPTION
+      * ----------- ------------------------
+      * 09-AUG-2026 CREATION OF SOFTWARE
+      * 09-AUG-2026 ASTROLOGFILE IS NOW INDEXED (SEE ASTRLOG.CPY) -
+      *             READ THE RECORD DIRECTLY INSTEAD OF PARSING THE
+      *             OLD ELEVEN-LINE TEXT LAYOUT
+      * 09-AUG-2026 ACCUMULATE-ENTRY NO LONGER INDEXES OBJECT-TABLE
+      *             OR CONST-TABLE PAST THEIR DECLARED 100-ENTRY
+      *             BOUND - ONCE EITHER TABLE FILLS, ADDITIONAL
+      *             DISTINCT OBJECTS/CONSTELLATIONS ARE OMITTED FROM
+      *             THE PER-OBJECT/PER-CONSTELLATION COUNTS AND A
+      *             ONE-TIME WARNING IS DISPLAYED.
+      **********************************************************
+      **********************************************************
+      * IDENTIFICATION DIVISION
+      **********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     ASTRRPT.
+       AUTHOR.         ATSB
+       DATE-WRITTEN.   09/08/2026.
+      **********************************************************
+      * ENVIRONMENT DIVISION
+      **********************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+	   INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ASTROLOGFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS AL-KEY
+           ALTERNATE RECORD KEY IS AL-OBJECT WITH DUPLICATES
+           FILE STATUS IS FILESTATUS.
+      **********************************************************
+      * DATA DIVISION
+      **********************************************************
+       DATA DIVISION.
+	   FILE SECTION.
+       FD ASTROLOGFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "ASTROLOG.LOG".
+       COPY ASTRLOG.
+       WORKING-STORAGE SECTION.
+           01 FILESTATUS       PIC 9(2).
+           01 EOF-SWITCH       PIC A(1) VALUE "N".
+               88 END-OF-FILE  VALUE "Y".
+
+           01 OBJECTVAL        PIC X(30).
+           01 DATETIMEYRVAL    PIC 9(8).
+           01 CONSTVAL         PIC X(50).
+           01 COMPASSVAL       PIC X(15).
+           01 LOCATIONVAL      PIC X(50).
+
+           01 EARLIEST-DATE    PIC 9(8) VALUE 99999999.
+           01 LATEST-DATE      PIC 9(8) VALUE ZERO.
+           01 TOTAL-ENTRIES    PIC 9(5) VALUE ZERO.
+
+           01 OBJECT-TABLE.
+               05 OBJECT-ENTRY OCCURS 100 TIMES
+                               INDEXED BY OBJECT-IDX.
+                   10 OT-NAME  PIC X(30).
+                   10 OT-COUNT PIC 9(5).
+           01 OBJECT-TABLE-COUNT PIC 9(3) VALUE ZERO.
+
+           01 CONST-TABLE.
+               05 CONST-ENTRY  OCCURS 100 TIMES
+                               INDEXED BY CONST-IDX.
+                   10 CT-NAME  PIC X(50).
+                   10 CT-COUNT PIC 9(5).
+           01 CONST-TABLE-COUNT PIC 9(3) VALUE ZERO.
+
+           01 SEARCH-IDX       PIC 9(3).
+           01 FOUND-SWITCH     PIC A(1).
+               88 FOUND        VALUE "Y".
+               88 NOT-FOUND    VALUE "N".
+
+           01 OBJ-TABLE-FULL-SWITCH PIC A(1) VALUE "N".
+               88 OBJ-TABLE-IS-FULL  VALUE "Y".
+               88 OBJ-TABLE-NOT-FULL VALUE "N".
+           01 SKIP-OBJECT-SWITCH    PIC A(1).
+               88 SKIP-OBJECT-COUNT VALUE "Y".
+               88 COUNT-OBJECT      VALUE "N".
+
+           01 CONST-TABLE-FULL-SWITCH PIC A(1) VALUE "N".
+               88 CONST-TABLE-IS-FULL  VALUE "Y".
+               88 CONST-TABLE-NOT-FULL VALUE "N".
+           01 SKIP-CONST-SWITCH       PIC A(1).
+               88 SKIP-CONST-COUNT    VALUE "Y".
+               88 COUNT-CONST         VALUE "N".
+      **********************************************************
+      * PROCEDURE DIVISION
+      **********************************************************
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           DISPLAY '-----------------------------------'
+           DISPLAY '     ASTRONOMY LOG SUMMARY REPORT   '
+           DISPLAY '-----------------------------------'
+           OPEN INPUT ASTROLOGFILE
+           IF FILESTATUS IS NOT EQUAL ZERO
+               DISPLAY 'UNABLE TO OPEN ASTROLOG.LOG - STATUS: '
+                   FILESTATUS
+               GO TO PROGRAM-STOP
+           END-IF
+           PERFORM READ-ENTRY THRU READ-ENTRY-EXIT
+               UNTIL END-OF-FILE
+           CLOSE ASTROLOGFILE
+           PERFORM PRINT-SUMMARY THRU PRINT-SUMMARY-EXIT
+           GO TO PROGRAM-STOP.
+
+      *-----------------------------------------------------------
+      * READ-ENTRY READS ONE SIGHTING RECORD AND ACCUMULATES ITS
+      * FIELDS.  RECORDS COME BACK IN ASCENDING AL-KEY (DATE/TIME
+      * THEN OBJECT) ORDER SINCE THAT IS THE PRIMARY KEY.
+      *-----------------------------------------------------------
+       READ-ENTRY.
+           READ ASTROLOGFILE NEXT RECORD
+               AT END
+                   SET END-OF-FILE TO TRUE
+                   GO TO READ-ENTRY-EXIT
+           END-READ.
+           MOVE AL-OBJECT      TO OBJECTVAL
+           MOVE AL-DATETIMEYR  TO DATETIMEYRVAL
+           MOVE AL-CONST       TO CONSTVAL
+           MOVE AL-COMPASS     TO COMPASSVAL
+           MOVE AL-LOCATION    TO LOCATIONVAL
+
+           PERFORM ACCUMULATE-ENTRY THRU ACCUMULATE-ENTRY-EXIT.
+       READ-ENTRY-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      * ACCUMULATE-ENTRY ROLLS ONE PARSED ENTRY INTO THE RUNNING
+      * TOTALS AND THE PER-OBJECT / PER-CONSTELLATION TABLES.
+      *-----------------------------------------------------------
+       ACCUMULATE-ENTRY.
+           ADD 1 TO TOTAL-ENTRIES
+           IF DATETIMEYRVAL < EARLIEST-DATE
+               MOVE DATETIMEYRVAL TO EARLIEST-DATE
+           END-IF
+           IF DATETIMEYRVAL > LATEST-DATE
+               MOVE DATETIMEYRVAL TO LATEST-DATE
+           END-IF
+
+           SET NOT-FOUND TO TRUE
+           SET SEARCH-IDX TO ZERO
+           PERFORM FIND-OBJECT THRU FIND-OBJECT-EXIT
+               VARYING OBJECT-IDX FROM 1 BY 1
+               UNTIL OBJECT-IDX > OBJECT-TABLE-COUNT
+                  OR FOUND
+           SET COUNT-OBJECT TO TRUE
+           IF NOT-FOUND
+               IF OBJECT-TABLE-COUNT < 100
+                   ADD 1 TO OBJECT-TABLE-COUNT
+                   SET OBJECT-IDX TO OBJECT-TABLE-COUNT
+                   MOVE OBJECTVAL TO OT-NAME(OBJECT-IDX)
+                   MOVE ZERO      TO OT-COUNT(OBJECT-IDX)
+               ELSE
+                   SET SKIP-OBJECT-COUNT TO TRUE
+                   IF OBJ-TABLE-NOT-FULL
+                       SET OBJ-TABLE-IS-FULL TO TRUE
+                       DISPLAY '*** MORE THAN 100 DISTINCT OBJECTS '
+                           'LOGGED - ADDITIONAL OBJECTS OMITTED '
+                           'FROM PER-OBJECT COUNTS ***'
+                   END-IF
+               END-IF
+           END-IF
+           IF COUNT-OBJECT
+               ADD 1 TO OT-COUNT(OBJECT-IDX)
+           END-IF
+
+           SET NOT-FOUND TO TRUE
+           PERFORM FIND-CONST THRU FIND-CONST-EXIT
+               VARYING CONST-IDX FROM 1 BY 1
+               UNTIL CONST-IDX > CONST-TABLE-COUNT
+                  OR FOUND
+           SET COUNT-CONST TO TRUE
+           IF NOT-FOUND
+               IF CONST-TABLE-COUNT < 100
+                   ADD 1 TO CONST-TABLE-COUNT
+                   SET CONST-IDX TO CONST-TABLE-COUNT
+                   MOVE CONSTVAL  TO CT-NAME(CONST-IDX)
+                   MOVE ZERO      TO CT-COUNT(CONST-IDX)
+               ELSE
+                   SET SKIP-CONST-COUNT TO TRUE
+                   IF CONST-TABLE-NOT-FULL
+                       SET CONST-TABLE-IS-FULL TO TRUE
+                       DISPLAY '*** MORE THAN 100 DISTINCT '
+                           'CONSTELLATIONS LOGGED - ADDITIONAL '
+                           'CONSTELLATIONS OMITTED FROM COUNTS ***'
+                   END-IF
+               END-IF
+           END-IF
+           IF COUNT-CONST
+               ADD 1 TO CT-COUNT(CONST-IDX)
+           END-IF.
+       ACCUMULATE-ENTRY-EXIT.
+           EXIT.
+
+       FIND-OBJECT.
+           IF OT-NAME(OBJECT-IDX) = OBJECTVAL
+               SET FOUND TO TRUE
+           END-IF.
+       FIND-OBJECT-EXIT.
+           EXIT.
+
+       FIND-CONST.
+           IF CT-NAME(CONST-IDX) = CONSTVAL
+               SET FOUND TO TRUE
+           END-IF.
+       FIND-CONST-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      * PRINT-SUMMARY DISPLAYS THE ACCUMULATED TOTALS.
+      *-----------------------------------------------------------
+       PRINT-SUMMARY.
+           DISPLAY ' '
+           DISPLAY 'TOTAL SIGHTINGS LOGGED : ' TOTAL-ENTRIES
+           IF TOTAL-ENTRIES = ZERO
+               DISPLAY 'ASTROLOG.LOG CONTAINS NO ENTRIES'
+               GO TO PRINT-SUMMARY-EXIT
+           END-IF
+           DISPLAY 'DATE RANGE COVERED     : '
+               EARLIEST-DATE ' TO ' LATEST-DATE
+           DISPLAY ' '
+           DISPLAY 'SIGHTINGS PER OBJECT:'
+           PERFORM PRINT-OBJECT-LINE THRU PRINT-OBJECT-LINE-EXIT
+               VARYING OBJECT-IDX FROM 1 BY 1
+               UNTIL OBJECT-IDX > OBJECT-TABLE-COUNT
+           DISPLAY ' '
+           DISPLAY 'ENTRIES PER CONSTELLATION:'
+           PERFORM PRINT-CONST-LINE THRU PRINT-CONST-LINE-EXIT
+               VARYING CONST-IDX FROM 1 BY 1
+               UNTIL CONST-IDX > CONST-TABLE-COUNT.
+       PRINT-SUMMARY-EXIT.
+           EXIT.
+
+       PRINT-OBJECT-LINE.
+           DISPLAY '   ' OT-NAME(OBJECT-IDX) ' : ' OT-COUNT(OBJECT-IDX).
+       PRINT-OBJECT-LINE-EXIT.
+           EXIT.
+
+       PRINT-CONST-LINE.
+           DISPLAY '   ' CT-NAME(CONST-IDX) ' : ' CT-COUNT(CONST-IDX).
+       PRINT-CONST-LINE-EXIT.
+           EXIT.
+
+       PROGRAM-STOP.
+           STOP RUN.
